@@ -6,14 +6,10 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 
 SELECT FAffaires ASSIGN TO "affaires.dat"
-    ORGANIZATION SEQUENTIAL
-    ACCESS IS SEQUENTIAL
-    FILE STATUS IS affaireCR.
-
-SELECT FAffairesTemp ASSIGN TO "affairesTemp.dat"
-    ORGANIZATION SEQUENTIAL
-    ACCESS IS SEQUENTIAL
-    FILE STATUS IS affairesTempCR.
+    ORGANIZATION INDEXED
+    ACCESS IS DYNAMIC
+    FILE STATUS IS affaireCR
+    RECORD KEY IS fa_refAffaire.
 
 SELECT FConvocations ASSIGN TO "convocations.dat"
     ORGANIZATION INDEXED
@@ -31,14 +27,10 @@ SELECT FJures ASSIGN TO "jures.dat"
     ALTERNATE RECORD KEY IS fj_departement WITH DUPLICATES.
 
 SELECT FSalles ASSIGN TO "salles.dat"
-    ORGANIZATION SEQUENTIAL
-    ACCESS IS SEQUENTIAL
-    FILE STATUS IS salleCR.
-
-SELECT FSallesTemp ASSIGN TO "sallesTemp.dat"
-    ORGANIZATION SEQUENTIAL
-    ACCESS IS SEQUENTIAL
-    FILE STATUS IS salleTempCR.
+    ORGANIZATION INDEXED
+    ACCESS IS DYNAMIC
+    FILE STATUS IS salleCR
+    RECORD KEY IS fsa_salle.
 
 SELECT FSeances ASSIGN TO "seances.dat"
     ORGANIZATION INDEXED
@@ -48,6 +40,24 @@ SELECT FSeances ASSIGN TO "seances.dat"
     ALTERNATE RECORD KEY IS fse_refAffaire WITH DUPLICATES
     ALTERNATE RECORD KEY IS fse_salle WITH DUPLICATES.
 
+SELECT FReprise ASSIGN TO "reprise.dat"
+    ORGANIZATION IS SEQUENTIAL
+    FILE STATUS IS repriseCR.
+
+SELECT FAdmins ASSIGN TO "admins.dat"
+    ORGANIZATION INDEXED
+    ACCESS IS DYNAMIC
+    FILE STATUS IS adminCR
+    RECORD KEY IS fad_identifiant.
+
+SELECT FHistorique ASSIGN TO "historique.dat"
+    ORGANIZATION IS SEQUENTIAL
+    FILE STATUS IS histoCR.
+
+SELECT FLettres ASSIGN TO "convocations.txt"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS lettreCR.
+
 DATA DIVISION.
 FILE SECTION.
 FD FJures.
@@ -86,30 +96,49 @@ FD FAffaires.
 
 FD FSalles.
 01 salleTampon.
-    02 fsa_numSalle PIC 9(2).
-    02 fsa_numTribunal PIC 9(3).
+    02 fsa_salle.
+        03 fsa_numSalle PIC 9(2).
+        03 fsa_numTribunal PIC 9(3).
     02 fsa_capacite PIC 9(3).
 
-FD FSallesTemp.
-01 salleTamponTemp.
-    02 fsa_numSalleTemp PIC 9(2).
-    02 fsa_numTribunalTemp PIC 9(3).
-    02 fsa_capaciteTemp PIC 9(3).
-
-FD FAffairesTemp.
-01 affaireTamponTemp.
-    02 fa_refAffaireTemp PIC A(9).
-    02 fa_classeeTemp PIC 9(1).
-    02 fa_contexteTemp PIC A(128).
-    
+FD FReprise.
+01 repriseTampon.
+    02 rp_refAffaire PIC A(9).
+    02 rp_etape PIC A(10).
+    02 rp_numSeance PIC 9(9).
+    02 rp_nbConvoc PIC 9(4).
+
+FD FAdmins.
+01 adminTampon.
+    02 fad_identifiant PIC A(20).
+    02 fad_motDePasse PIC A(20).
+
+FD FHistorique.
+01 histoTampon.
+    02 hi_date PIC 9(8).
+    02 hi_operation PIC A(10).
+    02 hi_fichier PIC A(15).
+    02 hi_cle PIC X(60).
+    02 hi_avant PIC X(140).
+    02 hi_apres PIC X(140).
+
+FD FLettres.
+01 ligneLettre PIC X(80).
+
 WORKING-STORAGE SECTION.
 77 jureCR PIC 9(2).
 77 convoCR PIC 9(2).
 77 seanceCR PIC 9(2).
 77 affaireCR PIC 9(2).
 77 salleCR PIC 9(2).
-77 salleTempCR PIC 9(2).
-77 affairesTempCR PIC 9(2).
+77 histoCR PIC 9(2).
+77 lettreCR PIC 9(2).
+77 adminCR PIC 9(2).
+77 WIdentifiant PIC A(20).
+77 WMotDePasse PIC A(20).
+77 repriseCR PIC 9(2).
+77 WReprise PIC 9(1).
+77 WNbConvoc PIC 9(4).
 
 77 choixMenu PIC 9(2).
 77 choixMenuSec PIC 9(2).
@@ -144,7 +173,27 @@ WORKING-STORAGE SECTION.
 77 WClasse PIC 9(1).
 77 WDate PIC 9(8).
 77 WDate2 PIC 9(8).
+77 WDate3 PIC 9(8).
 77 WAge PIC 9(3).
+77 Wtrouve2 PIC 9(1).
+77 WNseCible PIC 9(9).
+77 WFin3 PIC 9(1).
+77 Wtrouve3 PIC 9(1).
+77 WDepCourant PIC 9(3).
+77 WNbClassees PIC 9(5).
+77 WNbOuvertes PIC 9(5).
+77 WTTCount PIC 9(3).
+77 WTSJCount PIC 9(3).
+77 WBatchAffaire PIC 9(1).
+
+01 TableTypeTribunal.
+    02 TT-Entree OCCURS 20 TIMES INDEXED BY ITT.
+        03 TT-Type PIC A(25).
+        03 TT-Count PIC 9(5).
+
+01 TableSeancesJure.
+    02 TSJ-Entree OCCURS 100 TIMES INDEXED BY ITSJ.
+        03 TSJ-NumSeance PIC 9(9).
 
 PROCEDURE DIVISION.
     PERFORM MenuPrincipal
@@ -161,19 +210,78 @@ ACCEPT choixMenu.
 
 EVALUATE choixMenu
     WHEN 1 PERFORM MenuJure
-    WHEN 2 PERFORM MenuAdmin
+    WHEN 2 PERFORM VerifierAdmin
 END-EVALUATE.
 
 MenuJure.
-    DISPLAY '----------------'
-    DISPLAY 'Menu Juré:'
-    DISPLAY '  1 : Consulter vos prochaines séances'
-    DISPLAY '----------------'
-    DISPLAY '0 : Quitter'  
-    ACCEPT choixMenu
-    EVALUATE choixMenu
-        WHEN 1 PERFORM ConsulterProchainesSeances
-END-EVALUATE.
+    DISPLAY 'Saisissez votre nom :'
+    ACCEPT fj_nom
+    DISPLAY 'Saisissez votre prénom :'
+    ACCEPT fj_prenom
+    OPEN INPUT FJures
+    IF jureCR <> 0
+        CLOSE FJures
+        DISPLAY 'Aucun juré n''est enregistré.'
+    ELSE
+        READ FJures
+        KEY IS fj_cle
+        END-READ
+        IF jureCR <> 0
+            CLOSE FJures
+            DISPLAY 'Nom ou prénom inconnu, accès refusé.'
+        ELSE
+            CLOSE FJures
+            DISPLAY '----------------'
+            DISPLAY 'Menu Juré:'
+            DISPLAY '  1 : Consulter vos prochaines séances'
+            DISPLAY '----------------'
+            DISPLAY '0 : Quitter'
+            ACCEPT choixMenu
+            EVALUATE choixMenu
+                WHEN 1 PERFORM ConsulterProchainesSeances
+            END-EVALUATE
+        END-IF
+    END-IF
+.
+
+VerifierAdmin.
+    DISPLAY 'Identifiant :'
+    ACCEPT WIdentifiant
+    DISPLAY 'Mot de passe :'
+    ACCEPT WMotDePasse
+    MOVE WIdentifiant TO fad_identifiant
+    OPEN INPUT FAdmins
+    IF adminCR <> 0
+        CLOSE FAdmins
+        OPEN OUTPUT FAdmins
+        CLOSE FAdmins
+        DISPLAY 'Aucun compte administrateur n''est configuré.'
+        DISPLAY 'Création du premier compte administrateur avec cet identifiant et ce mot de passe.'
+        OPEN I-O FAdmins
+        MOVE WIdentifiant TO fad_identifiant
+        MOVE WMotDePasse TO fad_motDePasse
+        WRITE adminTampon END-WRITE
+        CLOSE FAdmins
+        DISPLAY 'Compte administrateur créé, connexion...'
+        PERFORM MenuAdmin
+    ELSE
+        READ FAdmins
+        KEY IS fad_identifiant
+        END-READ
+        IF adminCR <> 0
+            CLOSE FAdmins
+            DISPLAY 'Identifiant ou mot de passe incorrect.'
+        ELSE
+            IF fad_motDePasse = WMotDePasse
+                CLOSE FAdmins
+                PERFORM MenuAdmin
+            ELSE
+                CLOSE FAdmins
+                DISPLAY 'Identifiant ou mot de passe incorrect.'
+            END-IF
+        END-IF
+    END-IF
+.
 
 MenuAdmin.
 PERFORM WITH TEST AFTER UNTIL choixMenu = 0
@@ -230,9 +338,10 @@ PERFORM WITH TEST AFTER UNTIL choixMenuSec = 0
        DISPLAY '   3 : Modifier'
        DISPLAY '   4 : Supprimer'
        DISPLAY '   5 : Rechercher les convocations non-validées'
+       DISPLAY '   6 : Rechercher les convocations non-validées dont la séance approche'
        DISPLAY '----------------'
        DISPLAY '0 : Quitter'
-       
+
        ACCEPT choixMenuSec
        EVALUATE choixMenuSec
            WHEN 1 PERFORM ConsulterConvocations
@@ -240,6 +349,7 @@ PERFORM WITH TEST AFTER UNTIL choixMenuSec = 0
            WHEN 3 PERFORM ModifierConvocation
            WHEN 4 PERFORM SupprimerConvocation
            WHEN 5 PERFORM RechercherConvosNonValides
+           WHEN 6 PERFORM RechercherConvosUrgentes
        END-EVALUATE
 END-PERFORM.
 
@@ -316,12 +426,16 @@ PERFORM WITH TEST AFTER UNTIL choixMenuSec = 0
        DISPLAY 'Menu Utilitaire :'
        DISPLAY '   1 : Afficher les séances non-réglementaires'
        DISPLAY '           * Séances avec un nombre de jurés incorrect'
+       DISPLAY '   2 : Générer les convocations à envoyer pour une séance'
+       DISPLAY '   3 : Bilan annuel'
        DISPLAY '----------------'
        DISPLAY '0 : Quitter'
-       
+
        ACCEPT choixMenuSec
        EVALUATE choixMenuSec
            WHEN 1 PERFORM AfficherSeancesIncorrectes
+           WHEN 2 PERFORM GenererConvocations
+           WHEN 3 PERFORM BilanAnnuel
        END-EVALUATE
 END-PERFORM.
 
@@ -483,6 +597,7 @@ ModifierJure.
         DISPLAY '  Prénom : ', fj_prenom
         DISPLAY '  Adresse : ', fj_adresse
         DISPLAY '  Département : ', fj_departement
+        MOVE jureTampon TO hi_avant
 
         DISPLAY 'Saisir les informations à modifier :'
         DISPLAY '  Adresse :'
@@ -492,6 +607,11 @@ ModifierJure.
         REWRITE jureTampon END-REWRITE
         IF jureCR = 0
         DISPLAY 'Informations enregistrées !'
+        MOVE fj_cle TO hi_cle
+        MOVE jureTampon TO hi_apres
+        MOVE 'MODIF' TO hi_operation
+        MOVE 'JURES' TO hi_fichier
+        PERFORM EnregistrerHistorique
         ELSE
         DISPLAY 'Erreur d''enregistrement (',jureCR,')'
     END-IF
@@ -514,60 +634,96 @@ SupprimerJure.
         MOVE fj_prenom TO fc_prenom
 
         OPEN I-O FConvocations
+        MOVE 0 TO WTSJCount
         START FConvocations KEY EQUALS fc_jure
-        INVALID KEY 
+        INVALID KEY
             DISPLAY 'Pas de convocation pour ce juré'
         NOT INVALID KEY
-        OPEN INPUT FSeances
-        IF seanceCR <> 0
-            DISPLAY 'Aucune séance n''existe.'
-        ELSE
+            *>On relève d'abord la liste des séances concernées : le curseur de
+            *>FConvocations ne doit plus être déplacé une fois la boucle de
+            *>suppression (qui appelle CompterConvoquesSeance/ProposerRemplacant,
+            *>lesquels repositionnent ce même curseur) commencée.
             PERFORM WITH TEST AFTER UNTIL WFin = 1
                 READ FConvocations NEXT
-                *>AT END MOVE 1 TO WFin
+                AT END
+                    MOVE 1 TO WFin
                 NOT AT END
                     IF fj_nom <> fc_nom OR fj_prenom <> fc_prenom
                         MOVE 1 TO WFin
                     ELSE
-                        MOVE fc_numSeance TO fse_numSeance
-                        READ FSeances KEY IS fse_numSeance END-READ
-                        IF seanceCR <> 0
-                            DISPLAY 'La séance n°', fse_numSeance, ' n''existe pas'
+                        IF WTSJCount < 100
+                            ADD 1 TO WTSJCount
+                            MOVE fc_numSeance TO TSJ-NumSeance(WTSJCount)
                         ELSE
-                            DISPLAY 'La séance n°', fse_numSeance, ' existe !'
-                            ACCEPT dateAjd FROM DATE YYYYMMDD
-                            DISPLAY 'lecture de la date...'
-                            IF fse_date <= dateAjd
-                               
-                                   DISPLAY '**Informations juré**'
-                                   DISPLAY ' Prénom : 'fj_prenom
-                                   DISPLAY ' Nom : 'fj_nom
-                                   DISPLAY ' Adresse : 'fj_adresse
-                                   DISPLAY ' Departement :'fj_departement
-                                   DISPLAY ' '
-                                   Display 'Etes vous sûr de vouloir supprimer ce juré ? 1/0'
-                                   Accept WRep
-                                   IF Wrep = 1
-                                    DELETE FConvocations RECORD
-                                    NOT INVALID KEY
-                                            DISPLAY 'Convocation supprimée !'
-                                    END-DELETE
-                                   END-IF
-                                ELSE
-                                DISPLAY 'Suppression annulée.'
-                            END-IF
+                            DISPLAY 'Trop de convocations pour ce juré, certaines ne seront pas traitées.'
                         END-IF
                     END-IF
                 END-READ
             END-PERFORM
-        END-IF
         END-START
+
+        OPEN INPUT FSeances
+        IF seanceCR <> 0
+            DISPLAY 'Aucune séance n''existe.'
+        ELSE
+            PERFORM VARYING ITSJ FROM 1 BY 1 UNTIL ITSJ > WTSJCount
+                MOVE fj_nom TO fc_nom
+                MOVE fj_prenom TO fc_prenom
+                MOVE TSJ-NumSeance(ITSJ) TO fc_numSeance
+                READ FConvocations KEY IS fc_cle END-READ
+                IF convoCR = 0
+                    MOVE fc_numSeance TO fse_numSeance
+                    READ FSeances KEY IS fse_numSeance END-READ
+                    IF seanceCR <> 0
+                        DISPLAY 'La séance n°', fse_numSeance, ' n''existe pas'
+                    ELSE
+                        DISPLAY 'La séance n°', fse_numSeance, ' existe !'
+                        ACCEPT dateAjd FROM DATE YYYYMMDD
+                        DISPLAY 'lecture de la date...'
+                        IF fse_date <= dateAjd
+                               DISPLAY '**Informations juré**'
+                               DISPLAY ' Prénom : 'fj_prenom
+                               DISPLAY ' Nom : 'fj_nom
+                               DISPLAY ' Adresse : 'fj_adresse
+                               DISPLAY ' Departement :'fj_departement
+                               DISPLAY ' '
+                               Display 'Etes vous sûr de vouloir supprimer ce juré ? 1/0'
+                               Accept WRep
+                               IF Wrep = 1
+                                MOVE convoTampon TO hi_avant
+                                DELETE FConvocations RECORD
+                                NOT INVALID KEY
+                                        DISPLAY 'Convocation supprimée !'
+                                        MOVE fc_cle TO hi_cle
+                                        MOVE SPACES TO hi_apres
+                                        MOVE 'SUPPR' TO hi_operation
+                                        MOVE 'CONVOCATIONS' TO hi_fichier
+                                        PERFORM EnregistrerHistorique
+                                        PERFORM CompterConvoquesSeance
+                                        IF nbCount < 3
+                                            PERFORM ProposerRemplacant
+                                        END-IF
+                                END-DELETE
+                               END-IF
+                            ELSE
+                            DISPLAY 'Suppression annulée.'
+                        END-IF
+                    END-IF
+                END-IF
+            END-PERFORM
+        END-IF
         CLOSE FConvocations
         CLOSE FSeances
 
+        MOVE jureTampon TO hi_avant
         DELETE FJures RECORD
         NOT INVALID KEY
         DISPLAY 'Juré supprimé !'
+        MOVE fj_cle TO hi_cle
+        MOVE SPACES TO hi_apres
+        MOVE 'SUPPR' TO hi_operation
+        MOVE 'JURES' TO hi_fichier
+        PERFORM EnregistrerHistorique
         END-DELETE
     ELSE *> Si jureCR n'est pas 0 après lecture sur nom prenom
         DISPLAY 'Ce juré n''existe pas.'
@@ -654,21 +810,44 @@ AjouterConvocation.
         READ FJures KEY fj_cle
         INVALID KEY
             DISPLAY 'Ce juré n''existe pas !'
-        NOT INVALID KEY       
+        NOT INVALID KEY
             MOVE 0 TO Wfin
             MOVE 0 TO Wtrouve
-            START FConvocations KEY EQUALS fc_jure
+            PERFORM CompterConvoquesSeance
+            PERFORM ObtenirCapaciteSalle
             MOVE fse_numSeance TO fc_numSeance
             MOVE fj_prenom TO fc_prenom
             MOVE fj_nom TO fc_nom
-            READ FConvocations KEY fc_cle
-            INVALID KEY
-                MOVE 0 TO fc_valide
-                WRITE convoTampon END-WRITE
-                DISPLAY 'Convocation créée !'                   
-            NOT INVALID KEY
-                DISPLAY "Convocation déjà envoyée pour ce juré !"
-            END-READ
+            IF nbCount >= capa
+                DISPLAY 'Salle complète (capacité ', capa, ' jurés), convocation refusée !'
+            ELSE
+                MOVE fse_date TO WDate3
+                MOVE fse_numSeance TO WNseCible
+                PERFORM VerifierConvoMemeJour
+                IF Wtrouve2 = 1
+                    DISPLAY 'Ce juré a déjà une convocation pour une autre séance le ', WDate3, ', convocation refusée !'
+                ELSE
+                    MOVE WNseCible TO fc_numSeance
+                    MOVE fj_prenom TO fc_prenom
+                    MOVE fj_nom TO fc_nom
+                    READ FConvocations KEY fc_cle
+                    INVALID KEY
+                        MOVE 0 TO fc_valide
+                        WRITE convoTampon END-WRITE
+                        DISPLAY 'Convocation créée !'
+                        IF WBatchAffaire = 1
+                            ADD 1 TO WNbConvoc
+                            MOVE WRef TO rp_refAffaire
+                            MOVE 'CONVOC' TO rp_etape
+                            MOVE WNseCible TO rp_numSeance
+                            MOVE WNbConvoc TO rp_nbConvoc
+                            PERFORM EnregistrerReprise
+                        END-IF
+                    NOT INVALID KEY
+                        DISPLAY "Convocation déjà envoyée pour ce juré !"
+                    END-READ
+                END-IF
+            END-IF
             CLOSE FConvocations
         END-READ
         CLOSE FJures
@@ -676,6 +855,123 @@ AjouterConvocation.
     CLOSE FSeances
 .
 
+CompterConvoquesSeance.
+    MOVE 0 TO nbCount
+    MOVE fse_numSeance TO fc_numSeance
+    START FConvocations KEY EQUALS fc_numSeance
+    INVALID KEY
+        CONTINUE
+    NOT INVALID KEY
+        MOVE 0 TO WFin2
+        PERFORM WITH TEST AFTER UNTIL WFin2 = 1
+            READ FConvocations NEXT
+            AT END MOVE 1 TO WFin2
+            NOT AT END
+                IF fc_numSeance <> fse_numSeance
+                    MOVE 1 TO WFin2
+                ELSE
+                    ADD 1 TO nbCount
+                END-IF
+        END-PERFORM
+    END-START
+.
+
+ObtenirCapaciteSalle.
+    MOVE 0 TO capa
+    MOVE fse_numSalle TO fsa_numSalle
+    MOVE fse_numTribunal TO fsa_numTribunal
+    OPEN INPUT FSalles
+    IF salleCR = 0
+        READ FSalles KEY IS fsa_salle
+        NOT INVALID KEY
+            MOVE fsa_capacite TO capa
+        END-READ
+    END-IF
+    CLOSE FSalles
+.
+
+EnregistrerHistorique.
+    ACCEPT hi_date FROM DATE YYYYMMDD
+    OPEN EXTEND FHistorique
+    IF histoCR <> 0
+        OPEN OUTPUT FHistorique
+    END-IF
+    WRITE histoTampon END-WRITE
+    CLOSE FHistorique
+.
+
+ProposerRemplacant.
+    DISPLAY 'Attention : il reste moins de 3 jurés convoqués pour la séance n° ', fse_numSeance, '.'
+    MOVE fse_numSeance TO WNseCible
+    READ FSeances KEY IS fse_numSeance
+    NOT INVALID KEY
+        MOVE fse_date TO WDate3
+    END-READ
+    MOVE WNseCible TO fse_numSeance
+    DISPLAY 'Recherche d''un juré disponible le ', WDate3, '...'
+    OPEN INPUT FJures
+    IF jureCR <> 0
+        DISPLAY 'Aucun juré enregistré.'
+    ELSE
+        MOVE 0 TO WFin3
+        MOVE 0 TO Wtrouve3
+        PERFORM WITH TEST AFTER UNTIL WFin3 = 1 OR Wtrouve3 = 1
+            READ FJures NEXT
+            AT END MOVE 1 TO WFin3
+            NOT AT END
+                MOVE WNseCible TO fc_numSeance
+                MOVE fj_nom TO fc_nom
+                MOVE fj_prenom TO fc_prenom
+                READ FConvocations KEY IS fc_cle END-READ
+                IF convoCR = 0
+                    CONTINUE *>Ce juré est déjà convoqué pour la séance à compléter, candidat écarté
+                ELSE
+                    PERFORM VerifierConvoMemeJour
+                    IF Wtrouve2 = 0
+                        DISPLAY 'Remplaçant proposé : ', fj_nom, ' ', fj_prenom, ' (', fj_adresse, ')'
+                        MOVE 1 TO Wtrouve3
+                    END-IF
+                END-IF
+        END-PERFORM
+        IF Wtrouve3 = 0
+            DISPLAY 'Aucun juré disponible n''a été trouvé pour cette date.'
+        END-IF
+        CLOSE FJures
+    END-IF
+.
+
+VerifierConvoMemeJour.
+    MOVE 0 TO Wtrouve2
+    MOVE fj_nom TO fc_nom
+    MOVE fj_prenom TO fc_prenom
+    START FConvocations KEY EQUALS fc_jure
+    INVALID KEY
+        CONTINUE
+    NOT INVALID KEY
+        MOVE 0 TO WFin1
+        PERFORM WITH TEST AFTER UNTIL WFin1 = 1 OR Wtrouve2 = 1
+            READ FConvocations NEXT
+            AT END MOVE 1 TO WFin1
+            NOT AT END
+                IF fc_nom <> fj_nom OR fc_prenom <> fj_prenom
+                    MOVE 1 TO WFin1
+                ELSE
+                    IF fc_numSeance = WNseCible
+                        CONTINUE
+                    ELSE
+                        MOVE fc_numSeance TO fse_numSeance
+                        READ FSeances KEY IS fse_numSeance
+                        NOT INVALID KEY
+                            IF fse_date = WDate3
+                                MOVE 1 TO Wtrouve2
+                            END-IF
+                        END-READ
+                    END-IF
+                END-IF
+        END-PERFORM
+    END-START
+.
+
 ModifierConvocation.
 OPEN I-O FConvocations
 
@@ -703,11 +999,21 @@ READ FJures KEY fc_jure
 
     DISPLAY 'Caractère valide actuel : 'fc_valide
     DISPLAY 'Quel est le nouveau caractère valide de cette convocation ?'
+    MOVE convoTampon TO hi_avant
     ACCEPT valide
 
     MOVE valide to fc_valide
-    REWRITE convoTampon END-REWRITE
-    DISPLAY 'Convocation modifiée'
+    REWRITE convoTampon
+    INVALID KEY
+        DISPLAY 'Erreur d''écriture'
+    NOT INVALID KEY
+        DISPLAY 'Convocation modifiée'
+        MOVE fc_cle TO hi_cle
+        MOVE convoTampon TO hi_apres
+        MOVE 'MODIF' TO hi_operation
+        MOVE 'CONVOCATIONS' TO hi_fichier
+        PERFORM EnregistrerHistorique
+    END-REWRITE
     CLOSE FConvocations
     CLOSE FSeances
     END-IF
@@ -750,6 +1056,7 @@ READ FJures KEY fc_jure
        CLOSE FConvocations
     ELSE
 
+    MOVE fse_numSeance TO fc_numSeance
     DISPLAY 'Nom du juré :' fc_nom
     DISPLAY 'Prenom Juré :' fc_prenom
     DISPLAY 'Num séance :' fc_numSeance
@@ -758,8 +1065,22 @@ READ FJures KEY fc_jure
        DISPLAY 'Souhaitez vous vraiment supprimer cette convocation ? 1/0'
         ACCEPT WRep
         IF WRep = 1
-        THEN 
-        DELETE FConvocations END-DELETE
+        THEN
+        MOVE convoTampon TO hi_avant
+        DELETE FConvocations
+        INVALID KEY
+            DISPLAY 'Erreur de suppression'
+        NOT INVALID KEY
+            MOVE fc_cle TO hi_cle
+            MOVE SPACES TO hi_apres
+            MOVE 'SUPPR' TO hi_operation
+            MOVE 'CONVOCATIONS' TO hi_fichier
+            PERFORM EnregistrerHistorique
+            PERFORM CompterConvoquesSeance
+            IF nbCount < 3
+                PERFORM ProposerRemplacant
+            END-IF
+        END-DELETE
        ELSE
        DISPLAY 'Suppression annulée'
        END-IF
@@ -793,6 +1114,47 @@ ELSE
 DISPLAY 'Erreur ouverture fichier'
 END-IF.
 
+RechercherConvosUrgentes.
+
+OPEN INPUT FConvocations
+DISPLAY "Recherche des convocations non validées dont la séance approche..."
+IF convoCR = 00 THEN
+       OPEN INPUT FSeances
+       IF seanceCR <> 00
+           DISPLAY 'Aucune séance n''existe.'
+       ELSE
+           ACCEPT WDate FROM DATE YYYYMMDD
+           COMPUTE WDate2 = FUNCTION INTEGER-OF-DATE(WDate) + 7
+           COMPUTE WDate2 = FUNCTION DATE-OF-INTEGER(WDate2)
+           MOVE 0 To WFin
+           DISPLAY ' '
+           PERFORM WITH TEST AFter UNTIL Wfin = 1
+           READ FConvocations NEXT
+           AT END
+               MOVE 1 To WFin
+           NOT AT END
+
+            IF fc_valide = 0
+               MOVE fc_numSeance TO fse_numSeance
+               READ FSeances KEY IS fse_numSeance
+               NOT INVALID KEY
+                   IF fse_date >= WDate AND fse_date <= WDate2
+                       DISPLAY ' Nom du juré : 'fc_nom
+                       DISPLAY 'Prénom du juré : 'fc_prenom
+                       DISPLAY ' Numéro de la séance correspondante ' fc_numSeance
+                       DISPLAY ' Date de la séance : ' fse_date
+                       DISPLAY ' '
+                   END-IF
+               END-READ
+            END-IF
+           END-PERFORM
+           CLOSE FSeances
+       END-IF
+       CLOSE FConvocations
+ELSE
+DISPLAY 'Erreur ouverture fichier'
+END-IF.
+
 
 ConsulterSeances.
     OPEN I-O FSeances
@@ -867,18 +1229,15 @@ AjouterSeance.
         ACCEPT WNTrib
         OPEN INPUT FSalles
         IF salleCR = 0 THEN
-            MOVE 0 TO WFin
             MOVE 0 TO WTrouve
-            PERFORM WITH TEST AFTER UNTIL WFin = 1 OR Wtrouve = 1
-                READ FSalles
-                AT END MOVE 1 TO WFin
-                NOT AT END
-                    IF WNTrib = fsa_numTribunal AND WNSalle = fsa_numSalle THEN
-                        MOVE 1 TO WTrouve
-                    END-IF
-            END-PERFORM
+            MOVE WNSalle TO fsa_numSalle
+            MOVE WNTrib TO fsa_numTribunal
+            READ FSalles KEY IS fsa_salle
+            NOT INVALID KEY
+                MOVE 1 TO WTrouve
+            END-READ
             CLOSE Fsalles
-            
+
             IF WTrouve = 1 THEN
                 MOVE WNSalle TO fse_numSalle
                 MOVE WNTrib TO fse_numTribunal
@@ -903,19 +1262,15 @@ AjouterSeance.
                     IF WAuto = 0 THEN
                         OPEN INPUT FAffaires
                         MOVE 0 TO WTrouve
-                        MOVE 0 TO WFin
                         DISPLAY 'Référence de l''affaire : '
                         ACCEPT WRef
-                        PERFORM WITH TEST AFTER UNTIL WTrouve = 1 OR WFin = 1
-                            READ FAffaires
-                            AT END MOVE 1 TO WFin
-                            NOT AT END
-                                IF WRef = fa_refAffaire THEN
-                                    MOVE 1 TO WTrouve
-                                    MOVE fa_classee TO WClasse
-                                END-IF
-                        END-PERFORM
-                        CLOSE FAffaires 
+                        MOVE WRef TO fa_refAffaire
+                        READ FAffaires KEY IS fa_refAffaire
+                        NOT INVALID KEY
+                            MOVE 1 TO WTrouve
+                            MOVE fa_classee TO WClasse
+                        END-READ
+                        CLOSE FAffaires
                     END-IF
                     IF (Wtrouve = 1 AND WClasse = 0) OR WAuto = 1 THEN
                         MOVE WRef TO fse_refAffaire
@@ -930,6 +1285,14 @@ AjouterSeance.
                             DISPLAY 'Erreur d''écriture'
                         ELSE
                             DISPLAY 'Ajout effectué !'
+                            IF WBatchAffaire = 1
+                                MOVE WRef TO rp_refAffaire
+                                MOVE 'SEANCE' TO rp_etape
+                                MOVE WNse TO rp_numSeance
+                                MOVE 0 TO rp_nbConvoc
+                                MOVE 0 TO WNbConvoc
+                                PERFORM EnregistrerReprise
+                            END-IF
                         END-IF
                         CLOSE FSeances
 
@@ -1044,16 +1407,13 @@ ModifierSeance.
 
                 OPEN INPUT FSalles
                 IF salleCR = 00 THEN
-                    MOVE 0 TO WFin
                     MOVE 0 TO WTrouve
-                    PERFORM WITH TEST AFTER UNTIL WFin = 1 OR Wtrouve = 1
-                        READ FSalles
-                        AT END MOVE 1 TO WFin
-                        NOT AT END
-                            IF WNTrib = fsa_numTribunal AND WNSalle = fsa_numSalle THEN
-                                MOVE 1 TO WTrouve
-                            END-IF
-                    END-PERFORM
+                    MOVE WNSalle TO fsa_numSalle
+                    MOVE WNTrib TO fsa_numTribunal
+                    READ FSalles KEY IS fsa_salle
+                    NOT INVALID KEY
+                        MOVE 1 TO WTrouve
+                    END-READ
                     CLOSE Fsalles
 
                     IF Wtrouve = 1
@@ -1080,15 +1440,21 @@ ModifierSeance.
                         END-START
 
                         IF Wtrouve = 0 THEN
+                            MOVE seanceTampon TO hi_avant
                             MOVE WDate TO fse_date
                             MOVE WNTrib TO fse_numTribunal
                             MOVE WNSalle TO fse_numSalle
                             MOVE WNJuge TO fse_juge
                             REWRITE seanceTampon
-                            INVALID KEY 
+                            INVALID KEY
                                 DISPLAY 'Erreur d''écriture'
                             NOT INVALID KEY
                                 DISPLAY 'La séance a bien été modifiée !'
+                                MOVE fse_numSeance TO hi_cle
+                                MOVE seanceTampon TO hi_apres
+                                MOVE 'MODIF' TO hi_operation
+                                MOVE 'SEANCES' TO hi_fichier
+                                PERFORM EnregistrerHistorique
                             END-REWRITE
                         ELSE
                             DISPLAY 'Salle non disponible !'
@@ -1136,8 +1502,14 @@ SupprimerSeance.
                     ACCEPT WRep
                 END-PERFORM
                 IF WRep = 1 THEN
+                    MOVE seanceTampon TO hi_avant
                     DELETE FSeances RECORD
                     DISPLAY 'Suppression effectuée'
+                    MOVE fse_numSeance TO hi_cle
+                    MOVE SPACES TO hi_apres
+                    MOVE 'SUPPR' TO hi_operation
+                    MOVE 'SEANCES' TO hi_fichier
+                    PERFORM EnregistrerHistorique
                 ELSE
                     DISPLAY 'Suppression annulée'
                 END-IF
@@ -1154,7 +1526,7 @@ sallesDispo.
     MOVE 0 TO WFin
     IF salleCR = 00 THEN
         PERFORM WITH TEST AFTER UNTIL Wfin = 1
-            READ FSalles
+            READ FSalles NEXT
             AT END MOVE 1 TO Wfin
             NOT AT end
                 MOVE 0 TO WRep
@@ -1238,8 +1610,8 @@ ConsulterAffaires.
     DISPLAY ' '
     IF affaireCR = 00 THEN
         PERFORM WITH TEST AFTER UNTIL WFin = 1
-            READ FAffaires 
-            AT END 
+            READ FAffaires NEXT
+            AT END
                 MOVE 1 TO WFin
             NOT AT END
                 DISPLAY 'Référence: ', fa_refAffaire
@@ -1258,46 +1630,95 @@ ConsulterAffaires.
 .
       
 AjouterAffaire.
-    OPEN INPUT FAffaires
-    IF affaireCR <> 0 THEN
-        OPEN OUTPUT FAffaires
-        CLOSE FAffaires
-        OPEN INPUT FAffaires
-    END-IF
     MOVE 0 TO WRep
     MOVE 0 TO WFin
     MOVE 0 TO Wtrouve
     MOVE 0 TO WAuto
-    DISPLAY "Référence de l affaire"
-    ACCEPT WRef
-    OPEN INPUT FAffaires
-    PERFORM WITH TEST AFTER UNTIL WTrouve = 1 OR WFin = 1
-        READ FAffaires
-        AT END MOVE 1 TO WFin
+    MOVE 0 TO WBatchAffaire
+    MOVE 0 TO WReprise
+
+    *>Vérification d'une saisie interrompue par une panne
+    OPEN INPUT FReprise
+    IF repriseCR = 0
+        READ FReprise
+        AT END
+            CLOSE FReprise
         NOT AT END
-            IF WRef = fa_refAffaire THEN
-                MOVE 1 TO WTrouve
-            END-IF
-    END-PERFORM
-    CLOSE FAffaires
+            CLOSE FReprise
+            DISPLAY 'Une saisie d''affaire a été interrompue :'
+            DISPLAY ' Affaire : ', rp_refAffaire
+            DISPLAY ' Dernière étape : ', rp_etape
+            DISPLAY ' Dernière séance : ', rp_numSeance
+            DISPLAY ' Convocations enregistrées pour cette séance : ', rp_nbConvoc
+            DISPLAY 'Voulez-vous reprendre la saisie des séances de cette affaire ? 1/0'
+            ACCEPT WReprise
+        END-READ
+    ELSE
+        CLOSE FReprise
+    END-IF
 
-    OPEN EXTEND FAffaires
-    IF WTrouve = 0 THEN
-        MOVE WRef TO fa_refAffaire
-        MOVE 0 TO fa_classee
-        DISPLAY 'Contexte de l Affaire: '
-        ACCEPT fa_contexte
-        WRITE affaireTampon END-WRITE
+    IF WReprise = 1
+        MOVE rp_refAffaire TO WRef
+        IF rp_etape = 'SEANCE' OR rp_etape = 'CONVOC'
+            *>La séance interrompue existe déjà : on reprend directement la
+            *>saisie de ses convocations plutôt que d'en recréer une nouvelle.
+            MOVE rp_numSeance TO WNse
+            MOVE rp_nbConvoc TO WNbConvoc
+            MOVE 1 TO WAuto
+            MOVE 1 TO WBatchAffaire
+            DISPLAY 'Reprise de la saisie des convocations pour la séance n° ', WNse
+            MOVE 1 TO WChoix
+            PERFORM WITH TEST AFTER UNTIL WChoix = 0
+                PERFORM AjouterConvocation
+                DISPLAY 'Voulez-vous ajouter une autre convocation ? 1/0'
+                ACCEPT WChoix
+            END-PERFORM
+            MOVE 0 TO WAuto
+            MOVE 0 TO WBatchAffaire
+            MOVE 1 TO WRep
+        ELSE
+            MOVE 1 TO WRep
+        END-IF
     ELSE
-        DISPLAY 'Affaire déjà existante'
+        DISPLAY "Référence de l affaire"
+        ACCEPT WRef
+        MOVE WRef TO fa_refAffaire
+        OPEN INPUT FAffaires
+        READ FAffaires KEY IS fa_refAffaire
+        END-READ
+        IF affaireCR = 0
+            DISPLAY 'Affaire déjà existante'
+            CLOSE FAffaires
+        ELSE
+            CLOSE FAffaires
+            OPEN I-O FAffaires
+            *>Vérification de l'existence du fichier
+            IF affaireCR <> 0
+            CLOSE FAffaires
+            OPEN OUTPUT FAffaires
+            END-IF
+            MOVE WRef TO fa_refAffaire
+            MOVE 0 TO fa_classee
+            DISPLAY 'Contexte de l Affaire: '
+            ACCEPT fa_contexte
+            WRITE affaireTampon END-WRITE
+            CLOSE FAffaires
+            MOVE WRef TO rp_refAffaire
+            MOVE 'AFFAIRE' TO rp_etape
+            MOVE 0 TO rp_numSeance
+            MOVE 0 TO rp_nbConvoc
+            PERFORM EnregistrerReprise
+        END-IF
+        MOVE 0 TO WRep
+        PERFORM WITH TEST AFTER UNTIL WRep = 0 OR WRep = 1
+            DISPLAY 'Voulez vous ajouter des seances ? 1/0'
+            ACCEPT WRep
+        END-PERFORM
     END-IF
-    CLOSE FAffaires
-    PERFORM WITH TEST AFTER UNTIL WRep = 0 OR WRep = 1
-        DISPLAY 'Voulez vous ajouter des seances ? 1/0'
-        ACCEPT WRep
-    END-PERFORM
+
     IF WRep = 1 THEN
         MOVE 1 TO WAuto
+        MOVE 1 TO WBatchAffaire
         DISPLAY WRef
         PERFORM WITH TEST AFTER UNTIL WRep = 0
             PERFORM AjouterSeance
@@ -1307,9 +1728,22 @@ AjouterAffaire.
             END-PERFORM
         END-PERFORM
         MOVE 0 TO WAuto
+        MOVE 0 TO WBatchAffaire
     ELSE
         DISPLAY "N''oubliez pas d''ajouter des seances à cette affaire !"
     END-IF
+    PERFORM TerminerReprise
+.
+
+EnregistrerReprise.
+    OPEN OUTPUT FReprise
+    WRITE repriseTampon END-WRITE
+    CLOSE FReprise
+.
+
+TerminerReprise.
+    OPEN OUTPUT FReprise
+    CLOSE FReprise
 .
 
 SupprimerAffaire.
@@ -1317,18 +1751,16 @@ SupprimerAffaire.
     OPEN INPUT FAffaires
     IF affaireCR = 0 THEN
         MOVE 0 TO WTrouve
-        MOVE 0 TO WFin
         DISPLAY 'Référence de l''affaire'
         ACCEPT WRef
-        PERFORM WITH TEST AFTER UNTIL WTrouve = 1 OR WFin = 1
-            READ FAffaires
-            AT END MOVE 1 TO WFin 
-            NOT AT END
-                IF WRef = fa_refAffaire THEN
-                    MOVE 1 TO WTrouve
-                    MOVE fa_classee TO wClasse
-                END-IF
-        END-PERFORM
+        MOVE WRef TO fa_refAffaire
+        READ FAffaires KEY IS fa_refAffaire
+        INVALID KEY
+            MOVE 0 TO WTrouve
+        NOT INVALID KEY
+            MOVE 1 TO WTrouve
+            MOVE fa_classee TO wClasse
+        END-READ
         CLOSE FAffaires
         IF WTrouve = 1 AND wClasse = 0 THEN
             DISPLAY 'Voulez-vous vraiment supprimer cette séance ? 1/0'
@@ -1336,35 +1768,22 @@ SupprimerAffaire.
                 ACCEPT WRep
             END-PERFORM
             IF WRep = 1 THEN
-                OPEN INPUT FAffaires
-                OPEN OUTPUT FAffairesTemp
-                PERFORM WITH TEST AFTER UNTIL WFin = 1
-                    READ FAffaires
-                    AT END MOVE 1 TO WFin
-                    NOT AT END
-                        IF fa_refAffaire <> WRef THEN
-                            MOVE fa_refAffaire TO fa_refAffaireTemp
-                            MOVE fa_classee TO fa_classeeTemp
-                            MOVE fa_contexte TO fa_contexteTemp
-                            WRITE affaireTamponTemp END-WRITE
-                        END-IF
-                END-PERFORM
-                CLOSE FAffaires
-                CLOSE FAffairesTemp      
-                MOVE 0 TO WFin
-                OPEN OUTPUT FAffaires
-                OPEN INPUT FAffairesTemp
-                PERFORM WITH TEST AFTER UNTIL WFin = 1
-                    READ FAffairesTemp
-                    AT END MOVE 1 TO WFin
-                    NOT AT END
-                        MOVE fa_refAffaireTemp TO fa_refAffaire
-                        MOVE fa_classeeTemp TO fa_classee
-                        MOVE fa_contexteTemp TO fa_contexte
-                        WRITE affaireTampon END-WRITE
-                END-PERFORM
+                OPEN I-O FAffaires
+                MOVE WRef TO fa_refAffaire
+                READ FAffaires KEY IS fa_refAffaire
+                NOT INVALID KEY
+                    MOVE affaireTampon TO hi_avant
+                    DELETE FAffaires RECORD
+                    NOT INVALID KEY
+                        DISPLAY 'Affaire supprimée'
+                        MOVE fa_refAffaire TO hi_cle
+                        MOVE SPACES TO hi_apres
+                        MOVE 'SUPPR' TO hi_operation
+                        MOVE 'AFFAIRES' TO hi_fichier
+                        PERFORM EnregistrerHistorique
+                    END-DELETE
+                END-READ
                 CLOSE FAffaires
-                CLOSE FAffairesTemp
             ELSE
                 DISPLAY "Suppression Annulée"
             END-IF
@@ -1377,7 +1796,7 @@ SupprimerAffaire.
                 END-IF
             END-IF
         END-IF
-    ELSE 
+    ELSE
         display "Fichier affaires inexistant"
     END-IF
 .
@@ -1389,62 +1808,47 @@ ModifierAffaire.
         MOVE 0 TO WFin
         DISPLAY 'Référence de l''affaire :'
         ACCEPT WRef
-        PERFORM WITH TEST AFTER UNTIL WTrouve = 1 OR WFin = 1
-            READ FAffaires
-            AT END MOVE 1 TO WFin
-            NOT AT END
-                IF WRef = fa_refAffaire THEN
-                    MOVE 1 TO WTrouve
-                    MOVE fa_classee TO wClasse
-                END-IF
-        END-PERFORM
+        MOVE WRef TO fa_refAffaire
+        READ FAffaires KEY IS fa_refAffaire
+        INVALID KEY
+            MOVE 0 TO WTrouve
+        NOT INVALID KEY
+            MOVE 1 TO WTrouve
+            MOVE fa_classee TO wClasse
+        END-READ
         CLOSE FAffaires
         IF WTrouve = 1 AND wClasse = 0 THEN
-            OPEN INPUT FAffaires
-            OPEN OUTPUT FAffairesTemp
-            PERFORM WITH TEST AFTER UNTIL WFin = 1
-                READ FAffaires
-                AT END MOVE 1 TO WFin
-                NOT AT END
-                    IF fa_refAffaire <> WRef THEN
-                        MOVE fa_refAffaire TO fa_refAffaireTemp
-                        MOVE fa_classee TO fa_classeeTemp
-                        MOVE fa_contexte TO fa_contexteTemp
-                        WRITE affaireTamponTemp END-WRITE
-                    ELSE 
-                        DISPLAY "Reference: ", fa_refAffaire
-                        IF fa_classee = 1 
-                            DISPLAY "Classée"
-                        ELSE
-                            DISPLAY "Non Classée"
-                        END-IF
-                        DISPLAY "Contexte: ", fa_contexte
-                    END-IF
-            END-PERFORM
-            CLOSE FAffaires
-            CLOSE FAffairesTemp
-            MOVE 0 TO WFin
-            OPEN OUTPUT FAffaires
-            OPEN INPUT FAffairesTemp
-            PERFORM WITH TEST AFTER UNTIL WFin = 1
-                READ FAffairesTemp
-                AT END MOVE 1 TO WFin
-                NOT AT END
-                    MOVE fa_refAffaireTemp TO fa_refAffaire
-                    MOVE fa_classeeTemp TO fa_classee
-                    MOVE fa_contexteTemp TO fa_contexte
-                    WRITE affaireTampon END-WRITE
-            END-PERFORM
+            OPEN I-O FAffaires
             MOVE WRef TO fa_refAffaire
-            DISPLAY "Classée ? 1/0"
-            PERFORM WITH TEST AFTER UNTIL fa_classee = 1 OR fa_classee = 0
-                ACCEPT fa_classee
-            END-PERFORM
-            DISPLAY "Nouveau Contexte: "
-            ACCEPT fa_contexte
-            WRITE affaireTampon END-WRITE
+            READ FAffaires KEY IS fa_refAffaire
+            NOT INVALID KEY
+                DISPLAY "Reference: ", fa_refAffaire
+                IF fa_classee = 1
+                    DISPLAY "Classée"
+                ELSE
+                    DISPLAY "Non Classée"
+                END-IF
+                DISPLAY "Contexte: ", fa_contexte
+                MOVE affaireTampon TO hi_avant
+                DISPLAY "Classée ? 1/0"
+                PERFORM WITH TEST AFTER UNTIL fa_classee = 1 OR fa_classee = 0
+                    ACCEPT fa_classee
+                END-PERFORM
+                DISPLAY "Nouveau Contexte: "
+                ACCEPT fa_contexte
+                REWRITE affaireTampon
+                INVALID KEY
+                    DISPLAY 'Erreur d''écriture'
+                NOT INVALID KEY
+                    DISPLAY 'Affaire modifiée !'
+                    MOVE fa_refAffaire TO hi_cle
+                    MOVE affaireTampon TO hi_apres
+                    MOVE 'MODIF' TO hi_operation
+                    MOVE 'AFFAIRES' TO hi_fichier
+                    PERFORM EnregistrerHistorique
+                END-REWRITE
+            END-READ
             CLOSE FAffaires
-            CLOSE FAffairesTemp
         ELSE
             IF Wtrouve = 0 THEN
                 DISPLAY "Affaire inexistante !"
@@ -1463,50 +1867,37 @@ ClasserAffaire.
     OPEN INPUT FAffaires
     IF affaireCR = 0 THEN
         MOVE 0 to Wtrouve
-        MOVE 0 TO WFin
         DISPLAY 'Référence de l''affaire :'
         ACCEPT WRef
-        PERFORM WITH TEST AFTER UNTIL WTrouve = 1 OR WFin = 1
-            READ FAffaires
-            AT END MOVE 1 TO WFin
-            NOT AT END
-                IF WRef = fa_refAffaire THEN
-                    MOVE 1 TO WTrouve
-                    MOVE fa_classee TO wClasse
-                END-IF
-        END-PERFORM
+        MOVE WRef TO fa_refAffaire
+        READ FAffaires KEY IS fa_refAffaire
+        INVALID KEY
+            MOVE 0 TO WTrouve
+        NOT INVALID KEY
+            MOVE 1 TO WTrouve
+            MOVE fa_classee TO wClasse
+        END-READ
         CLOSE FAffaires
         IF WTrouve = 1 AND wClasse = 0 THEN
-            OPEN INPUT FAffaires
-            OPEN OUTPUT FAffairesTemp
-            PERFORM WITH TEST AFTER UNTIL WFin = 1
-                READ FAffaires
-                AT END MOVE 1 TO WFin
-                NOT AT END
-                   MOVE fa_refAffaire TO fa_refAffaireTemp
-                   MOVE fa_classee TO fa_classeeTemp
-                   MOVE fa_contexte TO fa_contexteTemp
-                   IF fa_refAffaire = WRef THEN
-                       MOVE 1 TO fa_classeeTemp
-                   END-IF
-                WRITE affaireTamponTemp END-WRITE
-            END-PERFORM
-            CLOSE FAffaires
-            CLOSE FAffairesTemp
-            MOVE 0 TO WFin
-            OPEN OUTPUT FAffaires
-            OPEN INPUT FAffairesTemp
-            PERFORM WITH TEST AFTER UNTIL WFin = 1
-                READ FAffairesTemp
-                AT END MOVE 1 TO WFin
-                NOT AT END
-                    MOVE fa_refAffaireTemp TO fa_refAffaire
-                    MOVE fa_classeeTemp TO fa_classee
-                    MOVE fa_contexteTemp TO fa_contexte
-                    WRITE affaireTampon END-WRITE
-            END-PERFORM
+            OPEN I-O FAffaires
+            MOVE WRef TO fa_refAffaire
+            READ FAffaires KEY IS fa_refAffaire
+            NOT INVALID KEY
+                MOVE affaireTampon TO hi_avant
+                MOVE 1 TO fa_classee
+                REWRITE affaireTampon
+                INVALID KEY
+                    DISPLAY 'Erreur d''écriture'
+                NOT INVALID KEY
+                    DISPLAY 'Affaire classée !'
+                    MOVE fa_refAffaire TO hi_cle
+                    MOVE affaireTampon TO hi_apres
+                    MOVE 'MODIF' TO hi_operation
+                    MOVE 'AFFAIRES' TO hi_fichier
+                    PERFORM EnregistrerHistorique
+                END-REWRITE
+            END-READ
             CLOSE FAffaires
-            CLOSE FAffairesTemp
         ELSE
             IF Wtrouve = 0 THEN
                 DISPLAY "Affaire inexistante !"
@@ -1529,7 +1920,7 @@ ConsulterSalles.
         DISPLAY 'Fichier vide'
     ELSE 
         PERFORM WITH TEST AFTER UNTIL WFin = 1
-        READ FSalles 
+        READ FSalles NEXT
         AT END MOVE 1 to WFin
         NOT AT END
             DISPLAY 'Numéro de salle : 'fsa_numSalle
@@ -1542,8 +1933,6 @@ ConsulterSalles.
 CLOSE FSalles.
 
 AjouterSalle.
-    MOVE 0 TO WFin
-    MOVE 0 TO WTrouve
     DISPLAY 'Numero salle'
     ACCEPT numS
     DISPLAY 'Saisir le numéro du tribunal'
@@ -1551,143 +1940,104 @@ AjouterSalle.
     DISPLAY 'Saisir la capacité de la nouvelle salle'
     ACCEPT capa
 
+    MOVE numS TO fsa_numSalle
+    MOVE numT TO fsa_numTribunal
     OPEN INPUT FSalles
-    IF salleCR <> 0
+    READ FSalles KEY IS fsa_salle
+    END-READ
+    IF salleCR = 0
+        DISPLAY 'Salle déjà existante'
+        CLOSE FSalles
+    ELSE
+        CLOSE FSalles
+        OPEN I-O FSalles
+        *>Vérification de l'existence du fichier
+        IF salleCR <> 0
         CLOSE FSalles
         OPEN OUTPUT FSalles
-    ELSE 
-        PERFORM WITH TEST AFTER UNTIL WFin = 1 OR WTrouve = 1
-        READ FSalles 
-        AT END MOVE 1 to WFin
-        NOT AT END
-            IF fsa_numSalle = numS AND fsa_numTribunal = numT 
-                MOVE 1 to WTrouve
-            END-IF      
-        END-READ  
-        END-PERFORM
-    END-IF
-    CLOSE FSalles
-
-    IF WTrouve <> 1
-        OPEN Extend FSalles
+        END-IF
         MOVE capa TO fsa_capacite
         MOVE numS TO fsa_numSalle
         MOVE numT TO fsa_numTribunal
         Write salleTampon END-Write
         DISPLAY 'Salle créée'
         CLOSE FSalles
-    ELSE 
-        DISPLAY 'Salle déjà existante'
-END-IF.
+    END-IF.
 
 ModifierSalle.
-    MOVE 0 TO WFin
-    MOVE 0 TO WTrouve
     DISPLAY ' Saisir le numéro de la salle à modifier'
     ACCEPT numS
     DISPLAY 'Saisir le numéro du tribunal de la salle correspondante'
     ACCEPT numT
-    OPEN INPUT FSalles
+    MOVE numS TO fsa_numSalle
+    MOVE numT TO fsa_numTribunal
+    OPEN I-O FSalles
     IF salleCR <> 0
-        DISPLAY 'Fichier vide'       
-    ELSE 
-        PERFORM WITH TEST AFTER UNTIL WFin = 1 OR WTrouve = 1
-        READ FSalles 
-        AT END MOVE 1 to WFin
-        NOT AT END
-            IF fsa_numSalle = numS AND fsa_numTribunal = numT 
-                MOVE 1 to WTrouve
-            END-IF      
-        END-READ  
-        END-PERFORM
+        DISPLAY 'Fichier vide'
+        CLOSE FSalles
+    ELSE
+        READ FSalles KEY IS fsa_salle
+        INVALID KEY
+            DISPLAY 'Salle non trouvée'
+        NOT INVALID KEY
+            DISPLAY 'Informations actuelles de la salle'
+            DISPLAY 'capacité : ', fsa_capacite
+            DISPLAY '****'
+            DISPLAY 'Saisir la capacité de la nouvelle salle'
+            ACCEPT capa
+            MOVE salleTampon TO hi_avant
+            MOVE capa TO fsa_capacite
+            REWRITE salleTampon
+            INVALID KEY
+                DISPLAY 'Erreur d''écriture'
+            NOT INVALID KEY
+                DISPLAY 'Modification effectuée'
+                MOVE fsa_salle TO hi_cle
+                MOVE salleTampon TO hi_apres
+                MOVE 'MODIF' TO hi_operation
+                MOVE 'SALLES' TO hi_fichier
+                PERFORM EnregistrerHistorique
+            END-REWRITE
+        END-READ
         CLOSE FSalles
-        IF WTrouve = 1
-           OPEN INPUT FSalles
-           DISPLAY 'Informations actuelles de la salle'
-           DISPLAY 'capacité : ', fsa_capacite
-           DISPLAY '****'
-           DISPLAY 'Saisir la capacité de la nouvelle salle'
-           ACCEPT capa
-           OPEN OUTPUT FSallesTemp
-           MOVE 0 to WFin
-           PERFORM WITH TEST AFTER UNTIL WFin = 1
-           READ FSalles
-           AT END MOVE 1 TO WFin
-           NOT AT END        
-              MOVE fsa_numSalle TO fsa_numSalleTemp
-              MOVE fsa_numTribunal TO fsa_numTribunalTemp
-              IF fsa_numSalle = numS AND fsa_numTribunal = numT
-                  MOVE capa to fsa_capaciteTemp      
-              ELSE
-                  MOVE fsa_capacite TO fsa_capaciteTemp
-              END-IF
-               WRITE salleTamponTemp END-WRITE
-                          END-READ
-           END-PERFORM
-           CLOSE FSallesTemp
-           CLOSE FSalles
-           OPEN OUTPUT Fsalles
-           OPEN INPUT FSallesTemp
-           MOVE 0 to WFin
-           PERFORM WITH TEST AFTER UNTIL WFin = 1
-           READ FSallesTemp
-           AT END MOVE 1 TO WFin
-           NOT AT END
-              MOVE fsa_numSalleTemp TO fsa_numSalle
-              MOVE fsa_numTribunalTemp TO fsa_numTribunal
-              MOVE fsa_capaciteTemp TO fsa_capacite
-              WRITE salleTampon END-WRITE
-              END-READ
-           END-PERFORM
-           DISPLAY 'Modification effectuée'
-           CLOSE FSallesTemp
-           CLOSE FSalles
-        ELSE 
-           DISPLAY 'Salle non trouvée'
-        END-IF
     END-IF.
 
 SupprimerSalle.
-
-    MOVE 0 TO WFin
-    MOVE 0 TO WTrouve
     DISPLAY ' Saisir le numéro de la salle à supprimer'
     ACCEPT numS
     DISPLAY 'Saisir le numéro du tribunal de la salle correspondante'
     ACCEPT numT
+    MOVE numS TO fsa_numSalle
+    MOVE numT TO fsa_numTribunal
 
     OPEN INPUT FSalles
     IF salleCR <> 0
-        DISPLAY 'Fichier vide'       
-    ELSE 
-        PERFORM WITH TEST AFTER UNTIL WFin = 1 OR WTrouve = 1
-        READ FSalles 
-        AT END MOVE 1 to WFin
-        NOT AT END
-            IF fsa_numSalle = numS AND fsa_numTribunal = numT 
-                MOVE 1 to WTrouve
-            END-IF      
-        END-READ  
-        END-PERFORM
+        DISPLAY 'Fichier vide'
+        MOVE 0 TO WTrouve
+    ELSE
+        READ FSalles KEY IS fsa_salle
+        INVALID KEY
+            MOVE 0 TO WTrouve
+        NOT INVALID KEY
+            MOVE 1 TO WTrouve
+            DISPLAY ' ** Informations actuelles de la salle **'
+            DISPLAY 'NumSalle : 'fsa_numSalle
+            DISPLAY 'NumTribunal : 'fsa_numTribunal
+            DISPLAY 'capacité : ' fsa_capacite
+            DISPLAY '****'
+        END-READ
     END-IF
     CLOSE FSalles
 
     IF WTrouve = 1
-        OPEN INPUT FSalles
-        DISPLAY ' ** Informations actuelles de la salle **'
-        DISPLAY 'NumSalle : 'fsa_numSalle
-        DISPLAY 'NumTribunal : 'fsa_numTribunal
-        DISPLAY 'capacité : ' fsa_capacite
-        DISPLAY '****'
-
         DISPLAY 'Souhaitez vous vraiment supprimer cette salle ? 1/0'
         ACCEPT WRep
-        
+
         IF WRep = 1
             MOVE 0 to Wtrouve1
             MOVE 0 to Wfin
             OPEN INPUT FSeances
-            MOVE fsa_numSalle TO fse_numSalle
+            MOVE numS TO fse_numSalle
             START FSeances KEY EQUALS fse_numSalle
                INVALID KEY
                DISPLAY "null"
@@ -1696,7 +2046,7 @@ SupprimerSalle.
                                READ FSeances NEXT
                                AT END MOVE 1 TO WFin
                                NOT AT END
-                               IF fse_numSalle <> fsa_numSalle
+                               IF fse_numSalle <> numS
                                MOVE 1 to Wfin
                                ELSE
                                   If FUNCTION INTEGER-OF-DATE(fse_date) > FUNCTION INTEGER-OF-DATE(dateAjd)
@@ -1706,49 +2056,31 @@ SupprimerSalle.
                                END-READ
                            END-PERFORM
                         END-START
-               IF Wtrouve1 = 0
-                OPEN OUTPUT FSallesTemp
-                MOVE 0 to WFin
-                PERFORM WITH TEST AFTER UNTIL WFin = 1
-                        READ FSalles
-                        AT END MOVE 1 TO WFin
-                        NOT AT END
-                        If fsa_numSalle <> numS OR fsa_numTribunal <> numT
-                        MOVE fsa_numSalle TO fsa_numSalleTemp
-                        MOVE fsa_numTribunal TO fsa_numTribunalTemp
-                        MOVE fsa_capacite TO fsa_capaciteTemp                      
-                        Write salleTamponTemp END-Write
-                        END-IF
-                            
-                END-PERFORM
-                    CLOSE FSallesTemp
-                    CLOSE FSalles
-                    OPEN OUTPUT Fsalles
-                    OPEN INPUT FSallesTemp
-                        MOVE 0 to WFin 
-                        PERFORM WITH TEST AFTER UNTIL WFin = 1
-                            READ FSallesTemp
-                            AT END MOVE 1 TO WFin
-                            NOT AT END 
-                            MOVE  fsa_numSalleTemp TO fsa_numSalle
-                            MOVE fsa_numTribunalTemp TO fsa_numTribunal
-                            MOVE fsa_capaciteTemp TO fsa_capacite
-                            Write salleTampon END-Write
-                            END-READ
-                        END-PERFORM
-        
-        
-                        DISPLAY 'Salle 'fsa_numSalle' du tribunal 'fsa_numTribunal' supprimée'
-                        CLOSE FSallesTemp
-                   ELSE
-                   DISPLAY "Suppression impossible, des séances sont prévues dans cette salle"
-                   END-IF
-        ELSE           
-        DISPLAY 'Suppression annulée'
+            CLOSE FSeances
+            IF Wtrouve1 = 0
+                OPEN I-O FSalles
+                MOVE numS TO fsa_numSalle
+                MOVE numT TO fsa_numTribunal
+                MOVE salleTampon TO hi_avant
+                DELETE FSalles RECORD
+                INVALID KEY
+                    DISPLAY 'Erreur de suppression'
+                NOT INVALID KEY
+                    DISPLAY 'Salle 'numS' du tribunal 'numT' supprimée'
+                    MOVE fsa_salle TO hi_cle
+                    MOVE SPACES TO hi_apres
+                    MOVE 'SUPPR' TO hi_operation
+                    MOVE 'SALLES' TO hi_fichier
+                    PERFORM EnregistrerHistorique
+                END-DELETE
+                CLOSE FSalles
+            ELSE
+                DISPLAY "Suppression impossible, des séances sont prévues dans cette salle"
+            END-IF
+        ELSE
+            DISPLAY 'Suppression annulée'
         END-IF
-    
-        CLOSE FSalles
-    ELSE 
+    ELSE
         DISPLAY 'Salle non trouvée'
     END-IF.
 
@@ -1769,7 +2101,7 @@ ELSE
        
        OPEN INPUT FSeances
        PERFORM WITH TEST AFTER UNTIL WFin = 1
-       READ FSalles 
+       READ FSalles NEXT
        AT END MOVE 1 to WFin
        NOT AT END
        
@@ -1837,6 +2169,10 @@ PERFORM WITH TEST AFTER UNTIL WFin = 1
                    DISPLAY 'La séance n° ', fse_numSeance, ' est invalide (', nbCount, ' jurés au lieu de 6 maximum).'
                END-IF
            END-IF
+           PERFORM ObtenirCapaciteSalle
+           IF capa > 0 AND nbCount > capa
+               DISPLAY 'La séance n° ', fse_numSeance, ' dépasse la capacité de sa salle (', nbCount, ' jurés pour ', capa, ' places).'
+           END-IF
        END-START
     END-READ
 END-PERFORM
@@ -1844,3 +2180,218 @@ END-PERFORM
 CLOSE FConvocations
 CLOSE FSeances.
 
+GenererConvocations.
+    DISPLAY 'Numéro de la séance'
+    ACCEPT fse_numSeance
+    OPEN INPUT FSeances
+    IF seanceCR <> 0
+        DISPLAY 'Le fichier Séances n''existe pas !'
+    ELSE
+        READ FSeances KEY IS fse_numSeance
+        INVALID KEY
+            DISPLAY 'Cette séance n''existe pas.'
+        NOT INVALID KEY
+            MOVE fse_numSeance TO WNseCible
+            OPEN INPUT FConvocations
+            IF convoCR <> 0
+                DISPLAY 'Aucune convocation enregistrée.'
+            ELSE
+                MOVE WNseCible TO fc_numSeance
+                START FConvocations KEY EQUALS fc_numSeance
+                INVALID KEY
+                    DISPLAY 'Aucun juré n''est convoqué pour cette séance.'
+                NOT INVALID KEY
+                    OPEN INPUT FJures
+                    OPEN OUTPUT FLettres
+                    MOVE 0 TO WFin
+                    MOVE 0 TO nbCount
+                    PERFORM WITH TEST AFTER UNTIL WFin = 1
+                        READ FConvocations NEXT
+                        AT END MOVE 1 TO WFin
+                        NOT AT END
+                            IF fc_numSeance <> WNseCible
+                                MOVE 1 TO WFin
+                            ELSE
+                                MOVE fc_nom TO fj_nom
+                                MOVE fc_prenom TO fj_prenom
+                                READ FJures KEY IS fj_cle
+                                NOT INVALID KEY
+                                    PERFORM EcrireLettreConvocation
+                                    ADD 1 TO nbCount
+                                END-READ
+                            END-IF
+                    END-PERFORM
+                    CLOSE FJures
+                    CLOSE FLettres
+                    DISPLAY nbCount, ' convocation(s) écrite(s) dans convocations.txt'
+                END-START
+            END-IF
+            CLOSE FConvocations
+        END-READ
+    END-IF
+    CLOSE FSeances
+.
+
+EcrireLettreConvocation.
+    MOVE SPACES TO ligneLettre
+    STRING 'CONVOCATION - Séance n ' DELIMITED BY SIZE
+           fse_numSeance DELIMITED BY SIZE
+        INTO ligneLettre
+    END-STRING
+    WRITE ligneLettre
+
+    MOVE SPACES TO ligneLettre
+    WRITE ligneLettre
+
+    MOVE SPACES TO ligneLettre
+    STRING fj_prenom DELIMITED BY SPACE
+           ' ' DELIMITED BY SIZE
+           fj_nom DELIMITED BY SPACE
+        INTO ligneLettre
+    END-STRING
+    WRITE ligneLettre
+
+    MOVE SPACES TO ligneLettre
+    STRING fj_adresse DELIMITED BY SIZE
+        INTO ligneLettre
+    END-STRING
+    WRITE ligneLettre
+
+    MOVE SPACES TO ligneLettre
+    WRITE ligneLettre
+
+    MOVE SPACES TO ligneLettre
+    STRING 'Vous êtes convoqué(e) le ' DELIMITED BY SIZE
+           fse_date DELIMITED BY SIZE
+        INTO ligneLettre
+    END-STRING
+    WRITE ligneLettre
+
+    MOVE SPACES TO ligneLettre
+    STRING 'Salle ' DELIMITED BY SIZE
+           fse_numSalle DELIMITED BY SIZE
+           ' - Tribunal ' DELIMITED BY SIZE
+           fse_numTribunal DELIMITED BY SIZE
+        INTO ligneLettre
+    END-STRING
+    WRITE ligneLettre
+
+    MOVE SPACES TO ligneLettre
+    WRITE ligneLettre
+
+    MOVE '----------------------------------------' TO ligneLettre
+    WRITE ligneLettre
+.
+
+
+BilanAnnuel.
+    DISPLAY 'Bilan annuel'
+    DISPLAY 'Date de début (AAAAMMJJ) :'
+    ACCEPT WDate
+    DISPLAY 'Date de fin (AAAAMMJJ) :'
+    ACCEPT WDate2
+
+    DISPLAY ' '
+    DISPLAY '=== Jurés par département ==='
+    OPEN INPUT FJures
+    IF jureCR <> 0
+        DISPLAY 'Aucun juré enregistré.'
+    ELSE
+        MOVE 0 TO fj_departement
+        START FJures KEY IS >= fj_departement
+        INVALID KEY
+            DISPLAY 'Aucun juré enregistré.'
+        NOT INVALID KEY
+            MOVE 0 TO WFin
+            MOVE 0 TO nbCount
+            READ FJures NEXT
+            AT END
+                MOVE 1 TO WFin
+            NOT AT END
+                MOVE fj_departement TO WDepCourant
+                ADD 1 TO nbCount
+            END-READ
+            IF WFin = 0
+                PERFORM WITH TEST AFTER UNTIL WFin = 1
+                    READ FJures NEXT
+                    AT END
+                        DISPLAY 'Département ', WDepCourant, ' : ', nbCount, ' juré(s)'
+                        MOVE 1 TO WFin
+                    NOT AT END
+                        IF fj_departement <> WDepCourant
+                            DISPLAY 'Département ', WDepCourant, ' : ', nbCount, ' juré(s)'
+                            MOVE fj_departement TO WDepCourant
+                            MOVE 0 TO nbCount
+                        END-IF
+                        ADD 1 TO nbCount
+                END-PERFORM
+            END-IF
+        END-START
+        CLOSE FJures
+    END-IF
+
+    DISPLAY ' '
+    DISPLAY '=== Séances tenues par type de tribunal (', WDate, ' - ', WDate2, ') ==='
+    MOVE 0 TO WTTCount
+    OPEN INPUT FSeances
+    IF seanceCR <> 0
+        DISPLAY 'Aucune séance enregistrée.'
+    ELSE
+        MOVE 0 TO WFin
+        PERFORM WITH TEST AFTER UNTIL WFin = 1
+            READ FSeances NEXT
+            AT END MOVE 1 TO WFin
+            NOT AT END
+                IF fse_date >= WDate AND fse_date <= WDate2
+                    PERFORM CompterTypeTribunal
+                END-IF
+        END-PERFORM
+        CLOSE FSeances
+        PERFORM VARYING ITT FROM 1 BY 1 UNTIL ITT > WTTCount
+            DISPLAY TT-Type(ITT), ' : ', TT-Count(ITT), ' séance(s)'
+        END-PERFORM
+    END-IF
+
+    DISPLAY ' '
+    DISPLAY '=== Affaires ==='
+    OPEN INPUT FAffaires
+    IF affaireCR <> 0
+        DISPLAY 'Aucune affaire enregistrée.'
+    ELSE
+        MOVE 0 TO WFin
+        MOVE 0 TO WNbClassees
+        MOVE 0 TO WNbOuvertes
+        PERFORM WITH TEST AFTER UNTIL WFin = 1
+            READ FAffaires NEXT
+            AT END MOVE 1 TO WFin
+            NOT AT END
+                IF fa_classee = 1
+                    ADD 1 TO WNbClassees
+                ELSE
+                    ADD 1 TO WNbOuvertes
+                END-IF
+        END-PERFORM
+        CLOSE FAffaires
+        DISPLAY 'Affaires classées : ', WNbClassees
+        DISPLAY 'Affaires en cours : ', WNbOuvertes
+    END-IF
+.
+
+CompterTypeTribunal.
+    MOVE 0 TO WTrouve
+    PERFORM VARYING ITT FROM 1 BY 1 UNTIL ITT > WTTCount OR WTrouve = 1
+        IF TT-Type(ITT) = fse_typeTribunal
+            ADD 1 TO TT-Count(ITT)
+            MOVE 1 TO WTrouve
+        END-IF
+    END-PERFORM
+    IF WTrouve = 0
+        IF WTTCount < 20
+            ADD 1 TO WTTCount
+            MOVE fse_typeTribunal TO TT-Type(WTTCount)
+            MOVE 1 TO TT-Count(WTTCount)
+        ELSE
+            DISPLAY 'Trop de types de tribunal distincts, le type ', fse_typeTribunal, ' n''est pas comptabilisé.'
+        END-IF
+    END-IF
+.
